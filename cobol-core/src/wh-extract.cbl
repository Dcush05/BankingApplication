@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. WHEXTRCT.
+000120 AUTHOR. DYLAN CUSHNIE.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170* NIGHTLY DATA WAREHOUSE EXTRACT.
+000180* READS MASTER-FILE START TO FINISH AND WRITES ONE FIXED-WIDTH
+000190* RECORD PER ACCOUNT (LAYOUT DOCUMENTED IN WHEXTRCL) SO THE
+000200* DOWNSTREAM REPORTING TEAM CAN PICK UP CURRENT BALANCES ON ITS
+000210* OWN SCHEDULE INSTEAD OF HAVING THEM PULLED BY HAND.
+000220*
+000230* MODIFICATION HISTORY
+000240* ---------- ----  -----------------------------------------------
+000250* DATE       INIT  DESCRIPTION
+000260* ---------- ----  -----------------------------------------------
+000270* 08/09/2026 DC    ORIGINAL VERSION.
+000280*
+
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320* THE MASTER LEDGER - READ SEQUENTIALLY, START TO FINISH, ONE PASS
+000330* PER RUN.  NOT REWRITTEN - THIS IS A READ-ONLY EXTRACT.
+000340     SELECT MASTER-FILE ASSIGN TO "data/master-ledger.dat"
+000350     ORGANIZATION IS INDEXED
+000360     ACCESS MODE IS SEQUENTIAL
+000370     RECORD KEY IS M-ACCT-ID.
+000380* THE WAREHOUSE EXTRACT - ONE FIXED-WIDTH RECORD PER ACCOUNT.
+000390     SELECT EXTRACT-FILE ASSIGN TO "data/warehouse-extract.dat"
+000400     ORGANIZATION IS LINE SEQUENTIAL.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  MASTER-FILE.
+000440     COPY MASTRECL.
+
+000450 FD  EXTRACT-FILE.
+000460     COPY WHEXTRCL.
+
+000470 WORKING-STORAGE SECTION.
+000480* SWITCHES
+000490 01  WS-EOF-FLAG               PIC X VALUE 'N'.
+000500     88  END-OF-FILE                   VALUE 'Y'.
+
+000510* COUNTERS AND THE DATE STAMPED ONTO EVERY EXTRACT RECORD
+000520 01  WS-WORK-FIELDS.
+000530     05  WS-ACCT-COUNT         PIC 9(07) COMP.
+000540     05  WS-RUN-DATE           PIC 9(08).
+
+000550 PROCEDURE DIVISION.
+000560*****************************************************************
+000570* 0000-MAINLINE
+000580*   DRIVES ONE PASS OF THE WAREHOUSE EXTRACT OVER MASTER-FILE.
+000590*****************************************************************
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-WRITE-EXTRACT THRU 2000-EXIT
+000630         UNTIL END-OF-FILE
+000640     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000650     STOP RUN.
+
+000660*****************************************************************
+000670* 1000-INITIALIZE
+000680*   OPENS THE FILES, STAMPS THE RUN DATE, AND PRIMES THE READ.
+000690*****************************************************************
+000700 1000-INITIALIZE.
+000710     MOVE ZERO TO WS-ACCT-COUNT
+000720     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000730     OPEN INPUT MASTER-FILE
+000740     OPEN OUTPUT EXTRACT-FILE
+000750     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000760 1000-EXIT.
+000770     EXIT.
+
+000780*****************************************************************
+000790* 2000-WRITE-EXTRACT
+000800*   MOVES ONE MASTER-RECORD INTO THE EXTRACT LAYOUT, WRITES IT,
+000810*   AND READS THE NEXT ONE.
+000820*****************************************************************
+000830 2000-WRITE-EXTRACT.
+000840     MOVE M-ACCT-ID TO WX-ACCT-ID
+000850     MOVE M-CUSTOMER-NAME TO WX-CUSTOMER-NAME
+000860     MOVE M-BALANCE TO WX-BALANCE
+000870     MOVE M-ACCT-STATUS TO WX-ACCT-STATUS
+000880     MOVE WS-RUN-DATE TO WX-EXTRACT-DATE
+000890     WRITE WHEXTRCL-RECORD
+000900     ADD 1 TO WS-ACCT-COUNT
+000910     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000920 2000-EXIT.
+000930     EXIT.
+
+000940 2100-READ-MASTER.
+000950     READ MASTER-FILE
+000960         AT END
+000970             SET END-OF-FILE TO TRUE
+000980     END-READ.
+000990 2100-EXIT.
+001000     EXIT.
+
+001010*****************************************************************
+001020* 8000-TERMINATE
+001030*   CLOSES THE FILES AND REPORTS HOW MANY RECORDS WERE EXTRACTED.
+001040*****************************************************************
+001050 8000-TERMINATE.
+001060     CLOSE MASTER-FILE
+001070     CLOSE EXTRACT-FILE
+001080     DISPLAY "WHEXTRCT - RECORDS EXTRACTED: " WS-ACCT-COUNT.
+001090 8000-EXIT.
+001100     EXIT.
