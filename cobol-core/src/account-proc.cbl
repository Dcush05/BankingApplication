@@ -1,71 +1,1075 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCOUNT.
-       AUTHOR. DYLAN CUSHNIE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       *> The master ledger which is our database that stores account data
-       SELECT MASTER-FILE ASSIGN TO "data/master-ledger.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       *>now we are just working with one user(bankteller) 
-       DATA DIVISION.
-       FILE SECTION.
-       FD MASTER-FILE.
-       01 MASTER-RECORD.
-           05 M-ACCT-ID PIC X(10).
-           05 M-CUSTOMER-NAME PIC X(10).
-           05 M-BALANCE PIC S9(10)V99.
-          
-
-       WORKING-STORAGE SECTION.
-       01 WS-FLAGS.
-           05 ACCOUNT-STATUS-FLAG PIC X VALUE 'N'.
-              88 ACCOUNT-NOT-FOUND VALUE 'N'.
-              88 ACCOUNT-FOUND VALUE 'Y'.
-       01 WS-EOF-FLAG  PIC X VALUE 'N'.
-           88 END-OF-FILE VALUE 'Y'.
-       LINKAGE SECTION.
-       01 DFHCOMMAREA.
-           05 CA-ACCT-ID PIC X(10).
-           05 CA-CUSTOMER-NAME PIC X(10).
-           05 CA-TRANS-TYPE PIC X(10).
-           05 CA-AMOUNT USAGE COMP-2.
-           05 CA-RESULT-BA USAGE COMP-2.
-           05 CA-STATUS  PIC S9(8) COMP-5.
-
-
-
-       PROCEDURE DIVISION USING DFHCOMMAREA.
-       MAINLINE.
-           INITIALIZE WS-EOF-FLAG WS-FLAGS
-           OPEN I-O MASTER-FILE
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
-              READ MASTER-FILE
-              AT END SET END-OF-FILE TO TRUE
-              NOT AT END
-                 IF M-ACCT-ID = CA-ACCT-ID
-                    SET ACCOUNT-FOUND TO TRUE
-                    END-IF
-               END-READ
-           END-PERFORM
-           DISPLAY "We made it here"
-
-       *>Note(Dylan)->TRIM THIS SO ITS A LOT CLEANER
-           IF ACCOUNT-FOUND
-              IF CA-TRANS-TYPE = "DEPOSIT   "
-                 ADD CA-AMOUNT TO M-BALANCE
-              ELSE
-                 SUBTRACT CA-AMOUNT FROM M-BALANCE
-              END-IF
-
-              REWRITE MASTER-RECORD
-
-              MOVE M-BALANCE TO CA-RESULT-BA
-              MOVE 0 TO CA-STATUS
-           ELSE
-              MOVE 1 TO CA-STATUS
-           END-IF
-                    
-           CLOSE MASTER-FILE
-           GOBACK. 
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ACCOUNT.
+000120 AUTHOR. DYLAN CUSHNIE.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 01/04/2021.
+000150 DATE-COMPILED.
+000160
+000170* MODIFICATION HISTORY
+000180* ---------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  -----------------------------------------------
+000210* 01/04/2021 DC    ORIGINAL VERSION - DEPOSIT/WITHDRAWAL AGAINST
+000220*                   MASTER-FILE VIA DFHCOMMAREA.
+000230* 08/09/2026 DC    ADDED INSUFFICIENT-FUNDS CHECK AHEAD OF THE
+000240*                   WITHDRAWAL REWRITE.  A WITHDRAWAL THAT WOULD
+000250*                   DRIVE M-BALANCE NEGATIVE IS NOW DECLINED WITH
+000260*                   CA-STATUS = 2 INSTEAD OF SILENTLY POSTING.
+000270*                   RECAST MAINLINE INTO NUMBERED PARAGRAPHS WHILE
+000280*                   TOUCHING THIS LOGIC.
+000290* 08/09/2026 DC    ADDED THE OPEN-ACCOUNT TRANSACTION TYPE SO A
+000300*                   NOT-FOUND ACCT-ID CAN BE WRITTEN AS A NEW
+000310*                   MASTER-RECORD INSTEAD OF JUST BOUNCING BACK
+000320*                   CA-STATUS = 1.
+000330* 08/09/2026 DC    ADDED TRANS-LOG-FILE.  EVERY SUCCESSFUL DEPOSIT
+000340*                   OR WITHDRAWAL NOW APPENDS A BEFORE/AFTER
+000350*                   BALANCE ENTRY SO DISPUTES CAN BE RESEARCHED.
+000360* 08/09/2026 DC    REORGANIZED MASTER-FILE AS INDEXED, KEYED ON
+000370*                   M-ACCT-ID.  2000-FIND-ACCOUNT NOW DOES A
+000380*                   DIRECT KEYED READ INSTEAD OF A FULL SCAN.
+000390* 08/09/2026 DC    ADDED THE TRANSFER TRANSACTION TYPE.  DEBITS
+000400*                   CA-ACCT-ID AND CREDITS CA-TO-ACCT-ID AS ONE
+000410*                   UNIT OF WORK, WITH THE DEBIT ROLLED BACK IF
+000420*                   THE DESTINATION ACCOUNT CANNOT BE CREDITED.
+000421* 08/09/2026 DC    MOVED THE MASTER-RECORD LAYOUT OUT TO THE
+000422*                   MASTRECL COPYBOOK SO THE NEW MONTH-END
+000423*                   INTEREST ACCRUAL BATCH PROGRAM CAN SHARE IT.
+000424* 08/09/2026 DC    ADDED THE CLOSE-ACCT TRANSACTION TYPE AND
+000425*                   M-ACCT-STATUS.  CLOSE REFUSES UNLESS THE
+000426*                   BALANCE IS ZERO; A CLOSED ACCOUNT NOW REJECTS
+000427*                   ANY FURTHER DEPOSIT, WITHDRAWAL, OR TRANSFER.
+000428* 08/09/2026 DC    ADDED MANUAL RECORD LOCKING ON MASTER-FILE SO
+000429*                   TWO CONCURRENT TELLER CALLS AGAINST THE SAME
+000430*                   ACCT-ID SERIALIZE INSTEAD OF INTERLEAVING, AND
+000431*                   ADDED A CHECKPOINT FILE WRITTEN AHEAD OF EVERY
+000432*                   REWRITE AND CLEARED RIGHT AFTER IT, SO A RUN
+000433*                   THAT DIES BETWEEN THE READ AND THE REWRITE IS
+000434*                   ROLLED BACK TO ITS LAST GOOD BALANCE THE NEXT
+000435*                   TIME THAT ACCT-ID IS TOUCHED.
+000436* 08/09/2026 DC    REWORKED TRANSFER SO THE DEBIT AND CREDIT LEGS
+000437*                   CHECKPOINT AS ONE UNIT INSTEAD OF TWO, SO A
+000438*                   CRASH BETWEEN THE LEGS CAN BE REDONE ACROSS
+000439*                   BOTH ACCOUNTS INSTEAD OF LOOKING, LEG BY LEG,
+000440*                   LIKE NOTHING IS OUTSTANDING.  BOTH MASTER
+000441*                   RECORDS NOW STAY LOCKED FOR THE LIFE OF THE
+000442*                   TRANSFER INSTEAD OF BEING RELEASED BETWEEN
+000443*                   LEGS.  TRANSFER NOW RETURNS CA-ACCT-ID'S OWN
+000444*                   POST-DEBIT BALANCE IN CA-RESULT-BA, NOT
+000445*                   WHICHEVER ACCOUNT WAS READ LAST.  OPEN-ACCOUNT
+000446*                   NOW LOGS TO TRANS-LOG-FILE LIKE EVERY OTHER
+000447*                   POSTING TRANSACTION.  WITHDRAWAL AND TRANSFER
+000448*                   NOW COMPARE A ROUNDED FIXED-DECIMAL COPY OF
+000449*                   CA-AMOUNT AGAINST M-BALANCE INSTEAD OF THE
+000450*                   COMP-2 FIELD ITSELF, SINCE A BINARY AMOUNT
+000451*                   EQUAL TO THE FULL BALANCE IS NOT ALWAYS
+000452*                   EXACTLY REPRESENTABLE AND COULD MISCOMPARE.
+000453*                   EVERY MASTER-FILE REWRITE NOW CHECKS FILE
+000454*                   STATUS INSTEAD OF ASSUMING IT WORKED.
+000455* 08/09/2026 DC    TRANSFER NOW REJECTS CA-ACCT-ID = CA-TO-ACCT-ID
+000456*                   INSTEAD OF STAGING THE SAME RECORD INTO BOTH
+000457*                   LEGS AND LETTING THE SECOND REWRITE CLOBBER
+000458*                   THE FIRST.  TRANSFER NOW LOCKS THE LOWER
+000459*                   ACCT-ID FIRST REGARDLESS OF WHICH SIDE IS THE
+000460*                   SOURCE, SO TWO TRANSFERS BETWEEN THE SAME PAIR
+000461*                   OF ACCOUNTS IN OPPOSITE DIRECTIONS CANNOT
+000462*                   DEADLOCK WAITING ON EACH OTHER'S LOCK.  THE
+000463*                   CHECKPOINT RECORD NOW ALSO CARRIES
+000464*                   M-ACCT-STATUS BEFORE/AFTER, SINCE A
+000465*                   CLOSE-ACCT'S BEFORE AND AFTER BALANCE ARE
+000466*                   BOTH ZERO AND A BALANCE-ONLY COMPARE COULD
+000467*                   NOT TELL WHETHER ITS REWRITE HAD ACTUALLY RUN.
+000468*                   CHECKPOINT WRITES ARE NOW CHECKED FOR FILE
+000469*                   STATUS THE SAME AS A MASTER-FILE REWRITE, AND
+000470*                   THE FOLLOWING REWRITE IS SKIPPED IF THE
+000471*                   CHECKPOINT DID NOT ACTUALLY GET WRITTEN.
+000472* 08/09/2026 DC    CA-TO-ACCT-ID MOVED TO THE END OF DFHCOMMAREA SO
+000473*                   ITS ADDITION IS PURELY ADDITIVE - IT NO LONGER
+000474*                   SHIFTS THE OFFSET OF CA-CUSTOMER-NAME, CA-TRANS-
+000475*                   TYPE, CA-AMOUNT, CA-RESULT-BA, OR CA-STATUS FOR
+000476*                   A CALLER THAT ONLY KNOWS THE ORIGINAL SIX-FIELD
+000477*                   LAYOUT.  1100-RECOVER-CHECKPOINT NO LONGER
+000478*                   DELETES AN UNEXPLAINED-MISMATCH CHECKPOINT - IT
+000479*                   NOW LEAVES IT FOR AN OPERATOR, THE SAME AS A
+000480*                   TRANSFER CHECKPOINT THAT 1150-RECOVER-TRANSFER
+000481*                   CANNOT RESOLVE.  1150-RECOVER-TRANSFER NOW RUNS
+000482*                   THE SAME THREE-WAY BEFORE/AFTER/UNEXPLAINED
+000483*                   COMPARE PER LEG AS THE SINGLE-ACCOUNT PATH,
+000484*                   INSTEAD OF TREATING ANYTHING OTHER THAN THE
+000485*                   AFTER-BALANCE AS "NOT COMMITTED," SO A BALANCE
+000486*                   LEGITIMATELY MOVED BY ANOTHER PROCESS (SUCH AS
+000487*                   MONTH-END INTEREST, WHICH TAKES NO LOCK ON
+000488*                   MASTER-FILE) WHILE A TRANSFER SAT CHECKPOINTED
+000489*                   IS NO LONGER CLOBBERED BY A STALE REDO.
+000490
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530* THE MASTER LEDGER - OUR DATABASE OF ACCOUNT BALANCES.
+000540* INDEXED AND KEYED ON M-ACCT-ID SO A LOOKUP IS A DIRECT READ
+000550* INSTEAD OF A SCAN OF THE WHOLE LEDGER.  LOCK MODE IS MANUAL SO
+000560* A READ WITH LOCK HOLDS THE RECORD AGAINST OTHER CONCURRENT
+000570* TELLER SESSIONS UNTIL THIS RUN UNLOCKS IT OR CLOSES THE FILE.
+000580* FILE STATUS IS CHECKED AFTER EVERY REWRITE SO A FAILED UPDATE
+000590* IS CAUGHT INSTEAD OF ASSUMED TO HAVE POSTED.
+000600     SELECT MASTER-FILE ASSIGN TO "data/master-ledger.dat"
+000610     ORGANIZATION IS INDEXED
+000620     ACCESS MODE IS DYNAMIC
+000630     RECORD KEY IS M-ACCT-ID
+000640     LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+000650     FILE STATUS IS WS-MASTER-FILE-STATUS.
+000660* AUDIT TRAIL OF EVERY DEPOSIT/WITHDRAWAL POSTED BY THIS PROGRAM -
+000670* APPENDED TO, NEVER REWRITTEN, SO DISPUTES CAN BE RESEARCHED.
+000680     SELECT TRANS-LOG-FILE ASSIGN TO "data/trans-log.dat"
+000690     ORGANIZATION IS LINE SEQUENTIAL.
+000700* RESTART CHECKPOINT FOR MASTER-FILE UPDATES.  A PENDING RECORD
+000710* IS WRITTEN FOR AN ACCT-ID BEFORE ITS REWRITE AND CLEARED RIGHT
+000720* AFTER, SO A RUN THAT DIES BETWEEN THE TWO LEAVES BEHIND A
+000730* MARKER THE NEXT RUN AGAINST THAT ACCOUNT CAN FIND AND RECOVER.
+000740* A TRANSFER WRITES ONE OF THESE FOR EACH SIDE OF THE MOVE, EACH
+000750* POINTING AT THE OTHER VIA CP-PARTNER-ACCT-ID, SO RECOVERY CAN
+000760* TREAT THE PAIR AS ONE UNIT NO MATTER WHICH SIDE IS TOUCHED NEXT.
+000770     SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+000780     ORGANIZATION IS INDEXED
+000790     ACCESS MODE IS DYNAMIC
+000800     RECORD KEY IS CP-ACCT-ID
+000810     FILE STATUS IS WS-CP-FILE-STATUS.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  MASTER-FILE.
+000860     COPY MASTRECL.
+000870
+000880 FD  TRANS-LOG-FILE.
+000890 01  TRANS-LOG-RECORD.
+000900     05  TL-ACCT-ID           PIC X(10).
+000910     05  TL-TRANS-TYPE        PIC X(10).
+000920     05  TL-AMOUNT            PIC S9(10)V99.
+000930     05  TL-BALANCE-BEFORE    PIC S9(10)V99.
+000940     05  TL-BALANCE-AFTER     PIC S9(10)V99.
+000950     05  TL-LOG-DATE          PIC 9(08).
+000960     05  TL-LOG-TIME          PIC 9(08).
+000970
+000980 FD  CHECKPOINT-FILE.
+000990 01  CHECKPOINT-RECORD.
+001000     05  CP-ACCT-ID           PIC X(10).
+001010     05  CP-PARTNER-ACCT-ID   PIC X(10).
+001020     05  CP-STATUS            PIC X(01).
+001030         88  CP-PENDING               VALUE 'P'.
+001040     05  CP-BALANCE-BEFORE    PIC S9(10)V99.
+001050     05  CP-BALANCE-AFTER     PIC S9(10)V99.
+001060     05  CP-ACCT-STATUS-BEFORE PIC X(01).
+001070     05  CP-ACCT-STATUS-AFTER  PIC X(01).
+001080     05  CP-TRANS-TYPE        PIC X(10).
+001090     05  CP-LOG-DATE          PIC 9(08).
+001100     05  CP-LOG-TIME          PIC 9(08).
+001110
+001120 WORKING-STORAGE SECTION.
+001130* SWITCHES
+001140 01  WS-FLAGS.
+001150     05  ACCOUNT-STATUS-FLAG  PIC X VALUE 'N'.
+001160         88  ACCOUNT-NOT-FOUND        VALUE 'N'.
+001170         88  ACCOUNT-FOUND            VALUE 'Y'.
+001180     05  WS-REWRITE-STATUS-FLAG PIC X VALUE 'Y'.
+001190         88  WS-REWRITE-OK            VALUE 'Y'.
+001200         88  WS-REWRITE-FAILED        VALUE 'N'.
+001210     05  WS-XFER-COMMIT-FLAG  PIC X VALUE 'N'.
+001220         88  XFER-MINE-COMMITTED      VALUE 'Y'.
+001230         88  XFER-MINE-NOT-COMMITTED  VALUE 'N'.
+001240         88  XFER-MINE-UNEXPLAINED    VALUE 'U'.
+001250     05  WS-XFER-PTR-COMMIT-FLAG PIC X VALUE 'N'.
+001260         88  XFER-PTR-COMMITTED       VALUE 'Y'.
+001270         88  XFER-PTR-NOT-COMMITTED   VALUE 'N'.
+001280         88  XFER-PTR-UNEXPLAINED     VALUE 'U'.
+001290     05  WS-XFER-REDO-FLAG    PIC X VALUE 'N'.
+001300         88  XFER-REDO-FAILED         VALUE 'Y'.
+001310         88  XFER-REDO-OK             VALUE 'N'.
+001320     05  WS-CP-WRITE-STATUS-FLAG PIC X VALUE 'Y'.
+001330         88  WS-CP-WRITE-OK           VALUE 'Y'.
+001340         88  WS-CP-WRITE-FAILED       VALUE 'N'.
+001350     05  WS-XFER-FIRST-ROLE-FLAG PIC X VALUE 'S'.
+001360         88  XFER-FIRST-IS-SOURCE     VALUE 'S'.
+001370         88  XFER-FIRST-IS-DEST       VALUE 'D'.
+001380
+001390* FILE STATUS FIELDS.
+001400 01  WS-FILE-STATUS-FIELDS.
+001410     05  WS-MASTER-FILE-STATUS PIC X(02).
+001420     05  WS-CP-FILE-STATUS     PIC X(02).
+001430
+001440* WORKING BALANCES AND TRANS-LOG STAGING FIELDS.  WS-LOG-ACCT-ID,
+001450* WS-LOG-TRANS-TYPE, AND WS-AMOUNT-DEC LET 4000-WRITE-TRANS-LOG
+001460* SERVE EVERY POSTING PARAGRAPH, INCLUDING BOTH LEGS OF A
+001470* TRANSFER, WHERE THE ACCOUNT AND BALANCE BEING LOGGED ARE NOT
+001480* ALWAYS CA-ACCT-ID'S.  WS-RECOVER-ACCT-ID SUPPORTS THE
+001490* CHECKPOINT/RESTART LOGIC IN 1100-RECOVER-CHECKPOINT.
+001500 01  WS-WORK-FIELDS.
+001510     05  WS-BALANCE-BEFORE    PIC S9(10)V99.
+001520     05  WS-LOG-ACCT-ID       PIC X(10).
+001530     05  WS-LOG-TRANS-TYPE    PIC X(10).
+001540     05  WS-RECOVER-ACCT-ID   PIC X(10).
+001550     05  WS-STATUS-BEFORE     PIC X(01).
+001560* WS-AMOUNT-DEC IS CA-AMOUNT ROUNDED INTO THE SAME FIXED-DECIMAL
+001570* SCALE AS M-BALANCE.  ALL COMPARES AND POSTINGS AGAINST
+001580* M-BALANCE USE THIS FIELD RATHER THAN THE COMP-2 CA-AMOUNT
+001590* DIRECTLY, SINCE A BINARY AMOUNT EQUAL TO THE FULL BALANCE IS NOT
+001600* ALWAYS EXACTLY REPRESENTABLE AND COULD MISCOMPARE EITHER WAY.
+001610     05  WS-AMOUNT-DEC        PIC S9(10)V99.
+001620
+001630* STAGING AREAS FOR BOTH LEGS OF A TRANSFER.  THE SOURCE AND
+001640* DESTINATION MASTER RECORDS ARE MIRRORED HERE AS SOON AS THEY
+001650* ARE READ SINCE MASTER-FILE HAS ONLY ONE RECORD BUFFER AND THE
+001660* SECOND READ WOULD OTHERWISE OVERWRITE THE FIRST.
+001670 01  WS-XFER-FIELDS.
+001680     05  WS-XFER-SRC-RECORD.
+001690         10  WS-XFER-SRC-ACCT-ID  PIC X(10).
+001700         10  WS-XFER-SRC-NAME     PIC X(10).
+001710         10  WS-XFER-SRC-BALANCE  PIC S9(10)V99.
+001720         10  WS-XFER-SRC-STATUS   PIC X(01).
+001730     05  WS-XFER-DST-RECORD.
+001740         10  WS-XFER-DST-ACCT-ID  PIC X(10).
+001750         10  WS-XFER-DST-NAME     PIC X(10).
+001760         10  WS-XFER-DST-BALANCE  PIC S9(10)V99.
+001770         10  WS-XFER-DST-STATUS   PIC X(01).
+001780     05  WS-XFER-SRC-BEFORE   PIC S9(10)V99.
+001790     05  WS-XFER-SRC-AFTER    PIC S9(10)V99.
+001800     05  WS-XFER-DST-BEFORE   PIC S9(10)V99.
+001810     05  WS-XFER-DST-AFTER    PIC S9(10)V99.
+001820* LOCK-ORDERING FIELDS.  THE LOWER OF CA-ACCT-ID/CA-TO-ACCT-ID IS
+001830* ALWAYS LOCKED FIRST, REGARDLESS OF WHICH ONE IS THE DEBIT SIDE,
+001840* SO TWO TRANSFERS BETWEEN THE SAME PAIR OF ACCOUNTS IN OPPOSITE
+001850* DIRECTIONS ALWAYS REQUEST THEIR LOCKS IN THE SAME ORDER.
+001860     05  WS-XFER-FIRST-ACCT-ID  PIC X(10).
+001870     05  WS-XFER-SECOND-ACCT-ID PIC X(10).
+001880
+001890* RECOVERY STAGING FOR A TRANSFER CHECKPOINT PAIR.  "REC" IS THE
+001900* ROW RECOVERY WAS ENTERED ON; "PTR" IS ITS PARTNER ROW.
+001910 01  WS-XFER-RECOVER-FIELDS.
+001920     05  WS-XFER-REC-ACCT-ID  PIC X(10).
+001930     05  WS-XFER-REC-PARTNER  PIC X(10).
+001940     05  WS-XFER-REC-BEFORE   PIC S9(10)V99.
+001950     05  WS-XFER-REC-AFTER    PIC S9(10)V99.
+001960     05  WS-XFER-PTR-BEFORE   PIC S9(10)V99.
+001970     05  WS-XFER-PTR-AFTER    PIC S9(10)V99.
+001980     05  WS-XFER-MINE-BAL     PIC S9(10)V99.
+001990     05  WS-XFER-PTR-BAL      PIC S9(10)V99.
+002000
+002010 LINKAGE SECTION.
+002020* COMMUNICATION AREA SHARED WITH THE CALLING TELLER TRANSACTION.
+002030* CA-STATUS RETURN CODES -
+002040*    0 = TRANSACTION POSTED SUCCESSFULLY
+002050*    1 = ACCOUNT NOT FOUND
+002060*    2 = INSUFFICIENT FUNDS - WITHDRAWAL OR TRANSFER DECLINED
+002070*    3 = OPEN-ACCOUNT REJECTED - ACCT-ID ALREADY ON FILE
+002080*    4 = TRANSFER REJECTED - DESTINATION ACCOUNT NOT FOUND
+002090*    5 = CLOSE-ACCOUNT REJECTED - BALANCE IS NOT ZERO
+002100*    6 = TRANSACTION REJECTED - ACCOUNT IS CLOSED
+002110*    7 = TRANSFER REJECTED - SOURCE AND DESTINATION ARE THE SAME
+002120*    9 = MASTER-FILE UPDATE FAILED - SEE OPERATOR CONSOLE
+002130 01  DFHCOMMAREA.
+002140     05  CA-ACCT-ID           PIC X(10).
+002150     05  CA-CUSTOMER-NAME     PIC X(10).
+002160     05  CA-TRANS-TYPE        PIC X(10).
+002170     05  CA-AMOUNT            USAGE COMP-2.
+002180     05  CA-RESULT-BA         USAGE COMP-2.
+002190     05  CA-STATUS            PIC S9(8) COMP-5.
+002200         88  CA-ST-SUCCESS                 VALUE 0.
+002210         88  CA-ST-ACCT-NOT-FOUND          VALUE 1.
+002220         88  CA-ST-INSUFFICIENT-FUNDS      VALUE 2.
+002230         88  CA-ST-ACCT-ALREADY-EXISTS     VALUE 3.
+002240         88  CA-ST-TRANSFER-DEST-NOT-FOUND VALUE 4.
+002250         88  CA-ST-CLOSE-BALANCE-NOT-ZERO  VALUE 5.
+002260         88  CA-ST-ACCT-CLOSED             VALUE 6.
+002270         88  CA-ST-TRANSFER-SAME-ACCT      VALUE 7.
+002280         88  CA-ST-MASTER-UPDATE-FAILED    VALUE 9.
+002290     05  CA-TO-ACCT-ID        PIC X(10).
+002300
+002310 PROCEDURE DIVISION USING DFHCOMMAREA.
+002320*****************************************************************
+002330* 0000-MAINLINE
+002340*   A TRANSFER MOVES FUNDS BETWEEN TWO ACCOUNTS AND IS ROUTED ON
+002350*   ITS OWN.  EVERYTHING ELSE DRIVES THE SINGLE-ACCOUNT SEARCH
+002360*   AND ROUTES TO THE DEPOSIT, WITHDRAWAL, OPEN, OR CLOSE LOGIC.
+002370*****************************************************************
+002380 0000-MAINLINE.
+002390     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002400     IF CA-TRANS-TYPE = "TRANSFER  "
+002410         PERFORM 5000-TRANSFER THRU 5000-EXIT
+002420     ELSE
+002430         PERFORM 2000-FIND-ACCOUNT THRU 2000-EXIT
+002440         IF ACCOUNT-FOUND
+002450             EVALUATE CA-TRANS-TYPE
+002460                 WHEN "OPEN      "
+002470                     UNLOCK MASTER-FILE
+002480                     SET CA-ST-ACCT-ALREADY-EXISTS TO TRUE
+002490                 WHEN "CLOSE-ACCT"
+002500                     PERFORM 3400-CLOSE-ACCOUNT THRU 3400-EXIT
+002510                 WHEN OTHER
+002520                     PERFORM 3000-PROCESS-TRANSACTION
+002530                         THRU 3000-EXIT
+002540             END-EVALUATE
+002550         ELSE
+002560             IF CA-TRANS-TYPE = "OPEN      "
+002570                 PERFORM 3300-OPEN-ACCOUNT THRU 3300-EXIT
+002580             ELSE
+002590                 SET CA-ST-ACCT-NOT-FOUND TO TRUE
+002600             END-IF
+002610         END-IF
+002620     END-IF
+002630     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002640     GOBACK.
+002650
+002660*****************************************************************
+002670* 1000-INITIALIZE
+002680*   RESETS SWITCHES, OPENS THE MASTER LEDGER FOR UPDATE, AND
+002690*   RUNS CHECKPOINT RECOVERY FOR EVERY ACCT-ID THIS CALL TOUCHES
+002700*   BEFORE ANY NEW WORK IS POSTED AGAINST IT.
+002710*****************************************************************
+002720 1000-INITIALIZE.
+002730     INITIALIZE WS-FLAGS WS-WORK-FIELDS WS-XFER-FIELDS
+002740         WS-XFER-RECOVER-FIELDS
+002750     OPEN I-O MASTER-FILE
+002760     OPEN EXTEND TRANS-LOG-FILE
+002770     OPEN I-O CHECKPOINT-FILE
+002780     IF WS-CP-FILE-STATUS = "35"
+002790         OPEN OUTPUT CHECKPOINT-FILE
+002800         CLOSE CHECKPOINT-FILE
+002810         OPEN I-O CHECKPOINT-FILE
+002820     END-IF
+002830     MOVE CA-ACCT-ID TO WS-RECOVER-ACCT-ID
+002840     PERFORM 1100-RECOVER-CHECKPOINT THRU 1100-EXIT
+002850     IF CA-TRANS-TYPE = "TRANSFER  "
+002860         MOVE CA-TO-ACCT-ID TO WS-RECOVER-ACCT-ID
+002870         PERFORM 1100-RECOVER-CHECKPOINT THRU 1100-EXIT
+002880     END-IF.
+002890 1000-EXIT.
+002900     EXIT.
+002910
+002920*****************************************************************
+002930* 1100-RECOVER-CHECKPOINT
+002940*   LOOKS UP WS-RECOVER-ACCT-ID ON CHECKPOINT-FILE.  A RECORD
+002950*   FOUND THERE MEANS A PRIOR RUN WAS CHECKPOINTED FOR THIS
+002960*   ACCOUNT AND NEVER CLEARED THE MARKER, SO ITS REWRITE MAY OR
+002970*   MAY NOT HAVE ACTUALLY HAPPENED.  A TRANSFER CHECKPOINT IS
+002980*   HANDED OFF TO 1150-RECOVER-TRANSFER SINCE IT TAKES BOTH SIDES
+002990*   OF THE MOVE TO RECONCILE.  FOR EVERY OTHER TRANSACTION TYPE,
+003000*   IF MASTER-FILE ALREADY SHOWS THE CHECKPOINTED AFTER-BALANCE
+003010*   AND AFTER-STATUS, THE REWRITE DID HAPPEN - THE CHECKPOINT IS
+003020*   JUST CLEARED.  BOTH FIELDS ARE COMPARED, NOT JUST THE
+003030*   BALANCE, SINCE A CLOSE-ACCT CHECKPOINT HAS THE SAME
+003040*   BEFORE-BALANCE AND AFTER-BALANCE (THE BALANCE MUST ALREADY BE
+003050*   ZERO TO CLOSE), AND A BALANCE-ONLY TEST WOULD READ AS
+003060*   "COMPLETED" WHETHER OR NOT THE STATUS REWRITE EVER RAN.
+003070*   ONLY WHEN MASTER-FILE STILL SHOWS THE BEFORE-BALANCE AND
+003080*   BEFORE-STATUS DID THE RUN DIE AHEAD OF ITS REWRITE, AND A
+003090*   RECOVERY ENTRY IS LOGGED FOR IT.  ANYTHING ELSE IS AN
+003100*   UNEXPLAINED MISMATCH, SO MASTER-FILE IS LEFT ALONE RATHER
+003110*   THAN GUESSED AT.
+003120*****************************************************************
+003130 1100-RECOVER-CHECKPOINT.
+003140     MOVE WS-RECOVER-ACCT-ID TO CP-ACCT-ID
+003150     READ CHECKPOINT-FILE
+003160         INVALID KEY
+003170             GO TO 1100-EXIT
+003180     END-READ
+003190     IF CP-TRANS-TYPE = "TRANSFER  "
+003200         PERFORM 1150-RECOVER-TRANSFER THRU 1150-EXIT
+003210         GO TO 1100-EXIT
+003220     END-IF
+003230     MOVE CP-ACCT-ID TO M-ACCT-ID
+003240     READ MASTER-FILE WITH LOCK
+003250         INVALID KEY
+003260             GO TO 1100-EXIT
+003270     END-READ
+003280     IF M-BALANCE = CP-BALANCE-AFTER
+003290         AND M-ACCT-STATUS = CP-ACCT-STATUS-AFTER
+003300         UNLOCK MASTER-FILE
+003310     ELSE
+003320         IF M-BALANCE = CP-BALANCE-BEFORE
+003330             AND M-ACCT-STATUS = CP-ACCT-STATUS-BEFORE
+003340             MOVE M-BALANCE TO TL-BALANCE-BEFORE
+003350             MOVE CP-BALANCE-BEFORE TO M-BALANCE
+003360             MOVE CP-ACCT-STATUS-BEFORE TO M-ACCT-STATUS
+003370             REWRITE MASTER-RECORD
+003380                 INVALID KEY
+003390                     CONTINUE
+003400             END-REWRITE
+003410             PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+003420             IF WS-REWRITE-FAILED
+003430                 DISPLAY "ACCOUNT - CHECKPOINT ROLLBACK REWRITE "
+003440                     "FAILED FOR " CP-ACCT-ID
+003450                 UNLOCK MASTER-FILE
+003460                 GO TO 1100-EXIT
+003470             END-IF
+003480             UNLOCK MASTER-FILE
+003490             MOVE CP-ACCT-ID TO TL-ACCT-ID
+003500             MOVE "RECOVERY  " TO TL-TRANS-TYPE
+003510             MOVE ZERO TO TL-AMOUNT
+003520             MOVE M-BALANCE TO TL-BALANCE-AFTER
+003530             ACCEPT TL-LOG-DATE FROM DATE YYYYMMDD
+003540             ACCEPT TL-LOG-TIME FROM TIME
+003550             WRITE TRANS-LOG-RECORD
+003560         ELSE
+003570             DISPLAY "ACCOUNT - CHECKPOINT BALANCE MISMATCH FOR "
+003580                 CP-ACCT-ID ", LEAVING MASTER-FILE UNCHANGED"
+003590             DISPLAY "ACCOUNT - LEAVING CHECKPOINT IN PLACE FOR "
+003600                 CP-ACCT-ID " FOR AN OPERATOR TO RECONCILE"
+003610             UNLOCK MASTER-FILE
+003620             GO TO 1100-EXIT
+003630         END-IF
+003640     END-IF
+003650     DELETE CHECKPOINT-FILE RECORD
+003660         INVALID KEY
+003670             CONTINUE
+003680     END-DELETE.
+003690 1100-EXIT.
+003700     EXIT.
+003710
+003720*****************************************************************
+003730* 1150-RECOVER-TRANSFER
+003740*   CHECKPOINT-RECORD IS CURRENTLY THE ROW RECOVERY WAS ENTERED
+003750*   ON (CP-ACCT-ID = WS-RECOVER-ACCT-ID).  ITS PARTNER ROW, FOUND
+003760*   VIA CP-PARTNER-ACCT-ID, CARRIES THE OTHER SIDE OF THE SAME
+003770*   TRANSFER.  EACH SIDE'S CURRENT MASTER-FILE BALANCE IS CHECKED
+003780*   THREE WAYS AGAINST ITS OWN CHECKPOINTED BEFORE/AFTER VALUES,
+003790*   THE SAME AS THE SINGLE-ACCOUNT PATH IN 1100-RECOVER-CHECKPOINT:
+003800*   A MATCH ON THE AFTER-BALANCE MEANS THAT LEG POSTED, A MATCH ON
+003810*   THE BEFORE-BALANCE MEANS IT DID NOT, AND ANYTHING ELSE IS AN
+003820*   UNEXPLAINED MISMATCH - SOME OTHER PROCESS (E.G. A MONTH-END
+003830*   INTEREST RUN, WHICH TAKES NO LOCK ON MASTER-FILE) MOVED THIS
+003840*   BALANCE WHILE THE TRANSFER SAT HALF-CHECKPOINTED, SO THE LEG IS
+003850*   LEFT ALONE RATHER THAN OVERWRITTEN WITH A STALE CHECKPOINTED
+003860*   VALUE.  IF NEITHER LEG POSTED, OR BOTH DID, THE TRANSFER IS
+003870*   CONSISTENT AS-IS AND THE CHECKPOINT PAIR IS JUST CLEARED.  IF
+003880*   EXACTLY ONE LEG CLEANLY DID NOT POST AND THE OTHER DID, THE
+003890*   ONE THAT DID NOT IS REDONE DIRECTLY TO ITS CHECKPOINTED
+003900*   AFTER-BALANCE SO THE TRANSFER COMPLETES INSTEAD OF LEAVING
+003910*   MONEY STRANDED ON ONE SIDE.  AN UNEXPLAINED LEG ON EITHER SIDE
+003920*   LEAVES THE WHOLE PAIR'S CHECKPOINTS IN PLACE FOR AN OPERATOR
+003930*   TO RECONCILE.
+003940*****************************************************************
+003950 1150-RECOVER-TRANSFER.
+003960     MOVE CP-ACCT-ID TO WS-XFER-REC-ACCT-ID
+003970     MOVE CP-PARTNER-ACCT-ID TO WS-XFER-REC-PARTNER
+003980     MOVE CP-BALANCE-BEFORE TO WS-XFER-REC-BEFORE
+003990     MOVE CP-BALANCE-AFTER TO WS-XFER-REC-AFTER
+004000
+004010     MOVE WS-XFER-REC-PARTNER TO CP-ACCT-ID
+004020     READ CHECKPOINT-FILE
+004030         INVALID KEY
+004040             DISPLAY "ACCOUNT - TRANSFER CHECKPOINT MISSING "
+004050                 "PARTNER ROW FOR " WS-XFER-REC-ACCT-ID
+004060                 ", REMOVING ORPHAN CHECKPOINT"
+004070             MOVE WS-XFER-REC-ACCT-ID TO CP-ACCT-ID
+004080             DELETE CHECKPOINT-FILE RECORD
+004090                 INVALID KEY
+004100                     CONTINUE
+004110             END-DELETE
+004120             GO TO 1150-EXIT
+004130     END-READ
+004140     MOVE CP-BALANCE-BEFORE TO WS-XFER-PTR-BEFORE
+004150     MOVE CP-BALANCE-AFTER TO WS-XFER-PTR-AFTER
+004160
+004170     MOVE WS-XFER-REC-ACCT-ID TO M-ACCT-ID
+004180     READ MASTER-FILE WITH LOCK
+004190         INVALID KEY
+004200             DISPLAY "ACCOUNT - TRANSFER RECOVERY CANNOT READ "
+004210                 WS-XFER-REC-ACCT-ID ", LEAVING CHECKPOINTS "
+004220                 "IN PLACE"
+004230             GO TO 1150-EXIT
+004240     END-READ
+004250     MOVE M-BALANCE TO WS-XFER-MINE-BAL
+004260     UNLOCK MASTER-FILE
+004270
+004280     MOVE WS-XFER-REC-PARTNER TO M-ACCT-ID
+004290     READ MASTER-FILE WITH LOCK
+004300         INVALID KEY
+004310             DISPLAY "ACCOUNT - TRANSFER RECOVERY CANNOT READ "
+004320                 WS-XFER-REC-PARTNER ", LEAVING CHECKPOINTS "
+004330                 "IN PLACE"
+004340             GO TO 1150-EXIT
+004350     END-READ
+004360     MOVE M-BALANCE TO WS-XFER-PTR-BAL
+004370     UNLOCK MASTER-FILE
+004380
+004390     IF WS-XFER-MINE-BAL = WS-XFER-REC-AFTER
+004400         SET XFER-MINE-COMMITTED TO TRUE
+004410     ELSE
+004420         IF WS-XFER-MINE-BAL = WS-XFER-REC-BEFORE
+004430             SET XFER-MINE-NOT-COMMITTED TO TRUE
+004440         ELSE
+004450             SET XFER-MINE-UNEXPLAINED TO TRUE
+004460             DISPLAY "ACCOUNT - TRANSFER RECOVERY BALANCE "
+004470                 "MISMATCH FOR " WS-XFER-REC-ACCT-ID
+004480                 ", LEAVING CHECKPOINTS IN PLACE"
+004490         END-IF
+004500     END-IF
+004510     IF WS-XFER-PTR-BAL = WS-XFER-PTR-AFTER
+004520         SET XFER-PTR-COMMITTED TO TRUE
+004530     ELSE
+004540         IF WS-XFER-PTR-BAL = WS-XFER-PTR-BEFORE
+004550             SET XFER-PTR-NOT-COMMITTED TO TRUE
+004560         ELSE
+004570             SET XFER-PTR-UNEXPLAINED TO TRUE
+004580             DISPLAY "ACCOUNT - TRANSFER RECOVERY BALANCE "
+004590                 "MISMATCH FOR " WS-XFER-REC-PARTNER
+004600                 ", LEAVING CHECKPOINTS IN PLACE"
+004610         END-IF
+004620     END-IF
+004630     SET XFER-REDO-OK TO TRUE
+004640     IF XFER-MINE-UNEXPLAINED OR XFER-PTR-UNEXPLAINED
+004650         SET XFER-REDO-FAILED TO TRUE
+004660     END-IF
+004670
+004680     IF XFER-REDO-OK AND XFER-MINE-COMMITTED
+004690         AND XFER-PTR-NOT-COMMITTED
+004700         MOVE WS-XFER-REC-PARTNER TO M-ACCT-ID
+004710         READ MASTER-FILE WITH LOCK
+004720             INVALID KEY
+004730                 SET XFER-REDO-FAILED TO TRUE
+004740         END-READ
+004750         IF XFER-REDO-OK
+004760             MOVE WS-XFER-PTR-AFTER TO M-BALANCE
+004770             REWRITE MASTER-RECORD
+004780                 INVALID KEY
+004790                     CONTINUE
+004800             END-REWRITE
+004810             PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+004820             IF WS-REWRITE-FAILED
+004830                 SET XFER-REDO-FAILED TO TRUE
+004840                 UNLOCK MASTER-FILE
+004850             ELSE
+004860                 UNLOCK MASTER-FILE
+004870                 MOVE WS-XFER-REC-PARTNER TO TL-ACCT-ID
+004880                 MOVE "RECOVERY  " TO TL-TRANS-TYPE
+004890                 MOVE ZERO TO TL-AMOUNT
+004900                 MOVE WS-XFER-PTR-BEFORE TO TL-BALANCE-BEFORE
+004910                 MOVE WS-XFER-PTR-AFTER TO TL-BALANCE-AFTER
+004920                 ACCEPT TL-LOG-DATE FROM DATE YYYYMMDD
+004930                 ACCEPT TL-LOG-TIME FROM TIME
+004940                 WRITE TRANS-LOG-RECORD
+004950             END-IF
+004960         END-IF
+004970     END-IF
+004980
+004990     IF XFER-REDO-OK AND XFER-PTR-COMMITTED
+005000         AND XFER-MINE-NOT-COMMITTED
+005010         MOVE WS-XFER-REC-ACCT-ID TO M-ACCT-ID
+005020         READ MASTER-FILE WITH LOCK
+005030             INVALID KEY
+005040                 SET XFER-REDO-FAILED TO TRUE
+005050         END-READ
+005060         IF XFER-REDO-OK
+005070             MOVE WS-XFER-REC-AFTER TO M-BALANCE
+005080             REWRITE MASTER-RECORD
+005090                 INVALID KEY
+005100                     CONTINUE
+005110             END-REWRITE
+005120             PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+005130             IF WS-REWRITE-FAILED
+005140                 SET XFER-REDO-FAILED TO TRUE
+005150                 UNLOCK MASTER-FILE
+005160             ELSE
+005170                 UNLOCK MASTER-FILE
+005180                 MOVE WS-XFER-REC-ACCT-ID TO TL-ACCT-ID
+005190                 MOVE "RECOVERY  " TO TL-TRANS-TYPE
+005200                 MOVE ZERO TO TL-AMOUNT
+005210                 MOVE WS-XFER-REC-BEFORE TO TL-BALANCE-BEFORE
+005220                 MOVE WS-XFER-REC-AFTER TO TL-BALANCE-AFTER
+005230                 ACCEPT TL-LOG-DATE FROM DATE YYYYMMDD
+005240                 ACCEPT TL-LOG-TIME FROM TIME
+005250                 WRITE TRANS-LOG-RECORD
+005260             END-IF
+005270         END-IF
+005280     END-IF
+005290
+005300     IF XFER-REDO-FAILED
+005310         DISPLAY "ACCOUNT - TRANSFER RECOVERY COULD NOT COMPLETE "
+005320             "FOR " WS-XFER-REC-ACCT-ID "/" WS-XFER-REC-PARTNER
+005330             ", LEAVING CHECKPOINTS IN PLACE"
+005340     ELSE
+005350         MOVE WS-XFER-REC-ACCT-ID TO CP-ACCT-ID
+005360         DELETE CHECKPOINT-FILE RECORD
+005370             INVALID KEY
+005380                 CONTINUE
+005390         END-DELETE
+005400         MOVE WS-XFER-REC-PARTNER TO CP-ACCT-ID
+005410         DELETE CHECKPOINT-FILE RECORD
+005420             INVALID KEY
+005430                 CONTINUE
+005440         END-DELETE
+005450     END-IF.
+005460 1150-EXIT.
+005470     EXIT.
+005480
+005490*****************************************************************
+005500* 2000-FIND-ACCOUNT
+005510*   DIRECT KEYED READ OF MASTER-FILE FOR THE ACCOUNT ID PASSED
+005520*   IN THE COMMAREA.
+005530*****************************************************************
+005540 2000-FIND-ACCOUNT.
+005550     MOVE CA-ACCT-ID TO M-ACCT-ID
+005560     READ MASTER-FILE WITH LOCK
+005570         INVALID KEY
+005580             SET ACCOUNT-NOT-FOUND TO TRUE
+005590         NOT INVALID KEY
+005600             SET ACCOUNT-FOUND TO TRUE
+005610     END-READ.
+005620 2000-EXIT.
+005630     EXIT.
+005640
+005650*****************************************************************
+005660* 2900-CHECKPOINT-WRITE
+005670*   RECORDS A PENDING CHECKPOINT FOR THE CURRENT M-ACCT-ID AHEAD
+005680*   OF ITS REWRITE, CAPTURING BOTH THE BALANCE TO ROLL BACK TO
+005690*   AND THE BALANCE THE REWRITE IS ABOUT TO POST, SO A RUN THAT
+005700*   DIES BEFORE 2950-CHECKPOINT-CLEAR CAN TELL WHETHER ITS
+005710*   REWRITE EVER ACTUALLY HAPPENED.  USED FOR EVERY SINGLE-ACCOUNT
+005720*   POSTING; A TRANSFER USES 2910-CHECKPOINT-WRITE-XFER INSTEAD.
+005730*****************************************************************
+005740 2900-CHECKPOINT-WRITE.
+005750     MOVE M-ACCT-ID TO CP-ACCT-ID
+005760     DELETE CHECKPOINT-FILE RECORD
+005770         INVALID KEY
+005780             CONTINUE
+005790     END-DELETE
+005800     SET CP-PENDING TO TRUE
+005810     MOVE SPACES TO CP-PARTNER-ACCT-ID
+005820     MOVE WS-BALANCE-BEFORE TO CP-BALANCE-BEFORE
+005830     MOVE M-BALANCE TO CP-BALANCE-AFTER
+005840     MOVE WS-STATUS-BEFORE TO CP-ACCT-STATUS-BEFORE
+005850     MOVE M-ACCT-STATUS TO CP-ACCT-STATUS-AFTER
+005860     MOVE CA-TRANS-TYPE TO CP-TRANS-TYPE
+005870     ACCEPT CP-LOG-DATE FROM DATE YYYYMMDD
+005880     ACCEPT CP-LOG-TIME FROM TIME
+005890     WRITE CHECKPOINT-RECORD
+005900     IF WS-CP-FILE-STATUS = "00"
+005910         SET WS-CP-WRITE-OK TO TRUE
+005920     ELSE
+005930         SET WS-CP-WRITE-FAILED TO TRUE
+005940         DISPLAY "ACCOUNT - CHECKPOINT WRITE FAILED, STATUS "
+005950             WS-CP-FILE-STATUS " FOR ACCT " CP-ACCT-ID
+005960     END-IF.
+005970 2900-EXIT.
+005980     EXIT.
+005990
+006000*****************************************************************
+006010* 2910-CHECKPOINT-WRITE-XFER
+006020*   RECORDS A PENDING CHECKPOINT FOR *BOTH* SIDES OF A TRANSFER,
+006030*   EACH POINTING AT THE OTHER VIA CP-PARTNER-ACCT-ID, BEFORE
+006040*   EITHER MASTER RECORD IS REWRITTEN.  1150-RECOVER-TRANSFER
+006050*   USES THE PAIR TO TELL, LEG BY LEG, WHICH SIDE OF THE MOVE
+006060*   ACTUALLY POSTED.
+006070*****************************************************************
+006080 2910-CHECKPOINT-WRITE-XFER.
+006090     SET WS-CP-WRITE-OK TO TRUE
+006100     MOVE CA-ACCT-ID TO CP-ACCT-ID
+006110     DELETE CHECKPOINT-FILE RECORD
+006120         INVALID KEY
+006130             CONTINUE
+006140     END-DELETE
+006150     SET CP-PENDING TO TRUE
+006160     MOVE CA-TO-ACCT-ID TO CP-PARTNER-ACCT-ID
+006170     MOVE WS-XFER-SRC-BEFORE TO CP-BALANCE-BEFORE
+006180     MOVE WS-XFER-SRC-AFTER TO CP-BALANCE-AFTER
+006190     MOVE SPACES TO CP-ACCT-STATUS-BEFORE CP-ACCT-STATUS-AFTER
+006200     MOVE CA-TRANS-TYPE TO CP-TRANS-TYPE
+006210     ACCEPT CP-LOG-DATE FROM DATE YYYYMMDD
+006220     ACCEPT CP-LOG-TIME FROM TIME
+006230     WRITE CHECKPOINT-RECORD
+006240     IF WS-CP-FILE-STATUS NOT = "00"
+006250         SET WS-CP-WRITE-FAILED TO TRUE
+006260         DISPLAY "ACCOUNT - CHECKPOINT WRITE FAILED, STATUS "
+006270             WS-CP-FILE-STATUS " FOR ACCT " CP-ACCT-ID
+006280     END-IF
+006290
+006300     MOVE CA-TO-ACCT-ID TO CP-ACCT-ID
+006310     DELETE CHECKPOINT-FILE RECORD
+006320         INVALID KEY
+006330             CONTINUE
+006340     END-DELETE
+006350     SET CP-PENDING TO TRUE
+006360     MOVE CA-ACCT-ID TO CP-PARTNER-ACCT-ID
+006370     MOVE WS-XFER-DST-BEFORE TO CP-BALANCE-BEFORE
+006380     MOVE WS-XFER-DST-AFTER TO CP-BALANCE-AFTER
+006390     MOVE SPACES TO CP-ACCT-STATUS-BEFORE CP-ACCT-STATUS-AFTER
+006400     MOVE CA-TRANS-TYPE TO CP-TRANS-TYPE
+006410     ACCEPT CP-LOG-DATE FROM DATE YYYYMMDD
+006420     ACCEPT CP-LOG-TIME FROM TIME
+006430     WRITE CHECKPOINT-RECORD
+006440     IF WS-CP-FILE-STATUS NOT = "00"
+006450         SET WS-CP-WRITE-FAILED TO TRUE
+006460         DISPLAY "ACCOUNT - CHECKPOINT WRITE FAILED, STATUS "
+006470             WS-CP-FILE-STATUS " FOR ACCT " CP-ACCT-ID
+006480     END-IF.
+006490 2910-EXIT.
+006500     EXIT.
+006510
+006520*****************************************************************
+006530* 2950-CHECKPOINT-CLEAR
+006540*   REMOVES THE CHECKPOINT FOR THE CURRENT M-ACCT-ID NOW THAT ITS
+006550*   REWRITE HAS POSTED SUCCESSFULLY.
+006560*****************************************************************
+006570 2950-CHECKPOINT-CLEAR.
+006580     MOVE M-ACCT-ID TO CP-ACCT-ID
+006590     DELETE CHECKPOINT-FILE RECORD
+006600         INVALID KEY
+006610             CONTINUE
+006620     END-DELETE.
+006630 2950-EXIT.
+006640     EXIT.
+006650
+006660*****************************************************************
+006670* 2920-CHECKPOINT-CLEAR-XFER
+006680*   REMOVES BOTH SIDES OF A TRANSFER'S CHECKPOINT PAIR NOW THAT
+006690*   BOTH LEGS HAVE POSTED SUCCESSFULLY.
+006700*****************************************************************
+006710 2920-CHECKPOINT-CLEAR-XFER.
+006720     MOVE CA-ACCT-ID TO CP-ACCT-ID
+006730     DELETE CHECKPOINT-FILE RECORD
+006740         INVALID KEY
+006750             CONTINUE
+006760     END-DELETE
+006770     MOVE CA-TO-ACCT-ID TO CP-ACCT-ID
+006780     DELETE CHECKPOINT-FILE RECORD
+006790         INVALID KEY
+006800             CONTINUE
+006810     END-DELETE.
+006820 2920-EXIT.
+006830     EXIT.
+006840
+006850*****************************************************************
+006860* 3000-PROCESS-TRANSACTION
+006870*   ROUTES A FOUND ACCOUNT TO THE DEPOSIT OR WITHDRAWAL LOGIC.
+006880*****************************************************************
+006890 3000-PROCESS-TRANSACTION.
+006900     IF M-ACCT-CLOSED
+006910         UNLOCK MASTER-FILE
+006920         SET CA-ST-ACCT-CLOSED TO TRUE
+006930     ELSE
+006940         IF CA-TRANS-TYPE = "DEPOSIT   "
+006950             PERFORM 3100-DEPOSIT THRU 3100-EXIT
+006960         ELSE
+006970             PERFORM 3200-WITHDRAWAL THRU 3200-EXIT
+006980         END-IF
+006990     END-IF.
+007000 3000-EXIT.
+007010     EXIT.
+007020
+007030 3100-DEPOSIT.
+007040     COMPUTE WS-AMOUNT-DEC ROUNDED = CA-AMOUNT
+007050     MOVE M-ACCT-STATUS TO WS-STATUS-BEFORE
+007060     MOVE M-BALANCE TO WS-BALANCE-BEFORE
+007070     ADD WS-AMOUNT-DEC TO M-BALANCE
+007080     PERFORM 3900-POST-UPDATE THRU 3900-EXIT.
+007090 3100-EXIT.
+007100     EXIT.
+007110
+007120* 3200-WITHDRAWAL DECLINES ANY WITHDRAWAL THAT WOULD TAKE
+007130* M-BALANCE BELOW ZERO INSTEAD OF POSTING IT.  THE COMPARE AND
+007140* THE POSTING BOTH USE WS-AMOUNT-DEC, A FIXED-DECIMAL ROUNDING OF
+007150* THE COMP-2 CA-AMOUNT, SO A WITHDRAWAL FOR EXACTLY THE ACCOUNT'S
+007160* FULL BALANCE CANNOT MISCOMPARE ON BINARY REPRESENTATION ERROR.
+007170 3200-WITHDRAWAL.
+007180     COMPUTE WS-AMOUNT-DEC ROUNDED = CA-AMOUNT
+007190     IF WS-AMOUNT-DEC > M-BALANCE
+007200         UNLOCK MASTER-FILE
+007210         SET CA-ST-INSUFFICIENT-FUNDS TO TRUE
+007220     ELSE
+007230         MOVE M-ACCT-STATUS TO WS-STATUS-BEFORE
+007240         MOVE M-BALANCE TO WS-BALANCE-BEFORE
+007250         SUBTRACT WS-AMOUNT-DEC FROM M-BALANCE
+007260         PERFORM 3900-POST-UPDATE THRU 3900-EXIT
+007270     END-IF.
+007280 3200-EXIT.
+007290     EXIT.
+007300
+007310* 3300-OPEN-ACCOUNT WRITES A BRAND-NEW MASTER-RECORD FOR AN
+007320* ACCT-ID THAT 2000-FIND-ACCOUNT DID NOT LOCATE, USING THE
+007330* CUSTOMER NAME AND STARTING BALANCE PASSED IN THE COMMAREA, AND
+007340* LOGS THE STARTING BALANCE TO TRANS-LOG-FILE LIKE ANY OTHER
+007350* POSTING SO THE FIRST BALANCE ON THE ACCOUNT HAS AN AUDIT TRAIL.
+007360 3300-OPEN-ACCOUNT.
+007370     COMPUTE WS-AMOUNT-DEC ROUNDED = CA-AMOUNT
+007380     MOVE CA-ACCT-ID TO M-ACCT-ID
+007390     MOVE CA-CUSTOMER-NAME TO M-CUSTOMER-NAME
+007400     MOVE WS-AMOUNT-DEC TO M-BALANCE
+007410     SET M-ACCT-ACTIVE TO TRUE
+007420     WRITE MASTER-RECORD
+007430     INVALID KEY
+007440         SET CA-ST-ACCT-ALREADY-EXISTS TO TRUE
+007450     NOT INVALID KEY
+007460         MOVE ZERO TO WS-BALANCE-BEFORE
+007470         MOVE CA-ACCT-ID TO WS-LOG-ACCT-ID
+007480         MOVE CA-TRANS-TYPE TO WS-LOG-TRANS-TYPE
+007490         PERFORM 4000-WRITE-TRANS-LOG THRU 4000-EXIT
+007500         MOVE M-BALANCE TO CA-RESULT-BA
+007510         SET CA-ST-SUCCESS TO TRUE
+007520     END-WRITE.
+007530 3300-EXIT.
+007540     EXIT.
+007550
+007560* 3400-CLOSE-ACCOUNT FLAGS THE CURRENT MASTER-RECORD CLOSED.
+007570* REFUSES TO CLOSE AN ACCOUNT THAT IS NOT AT A ZERO BALANCE.
+007580 3400-CLOSE-ACCOUNT.
+007590     IF M-BALANCE NOT = 0
+007600         UNLOCK MASTER-FILE
+007610         SET CA-ST-CLOSE-BALANCE-NOT-ZERO TO TRUE
+007620     ELSE
+007630         MOVE M-ACCT-STATUS TO WS-STATUS-BEFORE
+007640         SET M-ACCT-CLOSED TO TRUE
+007650         MOVE M-BALANCE TO WS-BALANCE-BEFORE
+007660         PERFORM 2900-CHECKPOINT-WRITE THRU 2900-EXIT
+007670         IF WS-CP-WRITE-FAILED
+007680             SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+007690             UNLOCK MASTER-FILE
+007700             GO TO 3400-EXIT
+007710         END-IF
+007720         REWRITE MASTER-RECORD
+007730             INVALID KEY
+007740                 CONTINUE
+007750         END-REWRITE
+007760         PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+007770         IF WS-REWRITE-FAILED
+007780             SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+007790             PERFORM 2950-CHECKPOINT-CLEAR THRU 2950-EXIT
+007800             UNLOCK MASTER-FILE
+007810         ELSE
+007820             PERFORM 2950-CHECKPOINT-CLEAR THRU 2950-EXIT
+007830             UNLOCK MASTER-FILE
+007840             MOVE ZERO TO WS-AMOUNT-DEC
+007850             MOVE CA-ACCT-ID TO WS-LOG-ACCT-ID
+007860             MOVE CA-TRANS-TYPE TO WS-LOG-TRANS-TYPE
+007870             PERFORM 4000-WRITE-TRANS-LOG THRU 4000-EXIT
+007880             MOVE M-BALANCE TO CA-RESULT-BA
+007890             SET CA-ST-SUCCESS TO TRUE
+007900         END-IF
+007910     END-IF.
+007920 3400-EXIT.
+007930     EXIT.
+007940
+007950 3900-POST-UPDATE.
+007960     PERFORM 2900-CHECKPOINT-WRITE THRU 2900-EXIT
+007970     IF WS-CP-WRITE-FAILED
+007980         SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+007990         UNLOCK MASTER-FILE
+008000         GO TO 3900-EXIT
+008010     END-IF
+008020     REWRITE MASTER-RECORD
+008030         INVALID KEY
+008040             CONTINUE
+008050     END-REWRITE
+008060     PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+008070     IF WS-REWRITE-FAILED
+008080         SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+008090         PERFORM 2950-CHECKPOINT-CLEAR THRU 2950-EXIT
+008100         UNLOCK MASTER-FILE
+008110     ELSE
+008120         PERFORM 2950-CHECKPOINT-CLEAR THRU 2950-EXIT
+008130         UNLOCK MASTER-FILE
+008140         MOVE CA-ACCT-ID TO WS-LOG-ACCT-ID
+008150         MOVE CA-TRANS-TYPE TO WS-LOG-TRANS-TYPE
+008160         PERFORM 4000-WRITE-TRANS-LOG THRU 4000-EXIT
+008170         MOVE M-BALANCE TO CA-RESULT-BA
+008180         SET CA-ST-SUCCESS TO TRUE
+008190     END-IF.
+008200 3900-EXIT.
+008210     EXIT.
+008220
+008230*****************************************************************
+008240* 3950-VERIFY-REWRITE
+008250*   CHECKS WS-MASTER-FILE-STATUS RIGHT AFTER A REWRITE OF
+008260*   MASTER-RECORD AND DISPLAYS AN OPERATOR WARNING IF IT DID NOT
+008270*   COME BACK "00", INSTEAD OF LETTING A FAILED UPDATE PASS FOR A
+008280*   SUCCESSFUL ONE.
+008290*****************************************************************
+008300 3950-VERIFY-REWRITE.
+008310     IF WS-MASTER-FILE-STATUS = "00"
+008320         SET WS-REWRITE-OK TO TRUE
+008330     ELSE
+008340         SET WS-REWRITE-FAILED TO TRUE
+008350         DISPLAY "ACCOUNT - MASTER-FILE REWRITE FAILED, STATUS "
+008360             WS-MASTER-FILE-STATUS " FOR ACCT " M-ACCT-ID
+008370     END-IF.
+008380 3950-EXIT.
+008390     EXIT.
+008400
+008410*****************************************************************
+008420* 4000-WRITE-TRANS-LOG
+008430*   APPENDS ONE BEFORE/AFTER ENTRY TO TRANS-LOG-FILE FOR THE
+008440*   ACCOUNT, TRANSACTION TYPE, AND BEFORE-BALANCE THE CALLER
+008450*   STAGED INTO WS-LOG-ACCT-ID, WS-LOG-TRANS-TYPE, AND
+008460*   WS-BALANCE-BEFORE, AT THE AMOUNT STAGED INTO WS-AMOUNT-DEC.
+008470*   USED BY EVERY POSTING PARAGRAPH, INCLUDING BOTH LEGS OF A
+008480*   TRANSFER.
+008490*****************************************************************
+008500 4000-WRITE-TRANS-LOG.
+008510     MOVE WS-LOG-ACCT-ID TO TL-ACCT-ID
+008520     MOVE WS-LOG-TRANS-TYPE TO TL-TRANS-TYPE
+008530     MOVE WS-AMOUNT-DEC TO TL-AMOUNT
+008540     MOVE WS-BALANCE-BEFORE TO TL-BALANCE-BEFORE
+008550     MOVE M-BALANCE TO TL-BALANCE-AFTER
+008560     ACCEPT TL-LOG-DATE FROM DATE YYYYMMDD
+008570     ACCEPT TL-LOG-TIME FROM TIME
+008580     WRITE TRANS-LOG-RECORD.
+008590 4000-EXIT.
+008600     EXIT.
+008610
+008620*****************************************************************
+008630* 5000-TRANSFER
+008640*   DEBITS CA-ACCT-ID AND CREDITS CA-TO-ACCT-ID FOR CA-AMOUNT AS
+008650*   ONE UNIT OF WORK.  A TRANSFER TO ITSELF IS REJECTED OUTRIGHT -
+008660*   THERE IS NO LEGITIMATE SINGLE-RECORD TWO-LEG UPDATE FOR IT,
+008670*   AND STAGING THE SAME RECORD INTO BOTH LEGS WOULD LET THE
+008680*   SECOND REWRITE CLOBBER THE FIRST.  THE LOWER OF CA-ACCT-ID AND
+008690*   CA-TO-ACCT-ID IS ALWAYS READ AND LOCKED FIRST, REGARDLESS OF
+008700*   WHICH SIDE IS THE DEBIT, SO TWO TRANSFERS BETWEEN THE SAME
+008710*   PAIR OF ACCOUNTS IN OPPOSITE DIRECTIONS REQUEST THEIR LOCKS IN
+008720*   THE SAME ORDER INSTEAD OF DEADLOCKING ON EACH OTHER.  BOTH
+008730*   ACCOUNTS ARE READ AND VALIDATED, AND STAY LOCKED, BEFORE
+008740*   EITHER RECORD IS TOUCHED, SO A TRANSFER THAT CANNOT BE
+008750*   COMPLETED NEVER DEBITS THE SOURCE IN THE FIRST PLACE.
+008760*   2910-CHECKPOINT-WRITE-XFER RECORDS BOTH LEGS AS ONE
+008770*   CHECKPOINTED UNIT BEFORE EITHER REWRITE, SO A CRASH BETWEEN
+008780*   THE DEBIT AND THE CREDIT IS REDONE ACROSS BOTH ACCOUNTS BY
+008790*   1150-RECOVER-TRANSFER THE NEXT TIME EITHER SIDE IS TOUCHED,
+008800*   RATHER THAN LOOKING COMPLETE ONE LEG AT A TIME.  CA-RESULT-BA
+008810*   COMES BACK AS CA-ACCT-ID'S OWN POST-DEBIT BALANCE.
+008820*****************************************************************
+008830 5000-TRANSFER.
+008840     COMPUTE WS-AMOUNT-DEC ROUNDED = CA-AMOUNT
+008850
+008860     IF CA-ACCT-ID = CA-TO-ACCT-ID
+008870         SET CA-ST-TRANSFER-SAME-ACCT TO TRUE
+008880         GO TO 5000-EXIT
+008890     END-IF
+008900
+008910     IF CA-ACCT-ID < CA-TO-ACCT-ID
+008920         MOVE CA-ACCT-ID TO WS-XFER-FIRST-ACCT-ID
+008930         MOVE CA-TO-ACCT-ID TO WS-XFER-SECOND-ACCT-ID
+008940         SET XFER-FIRST-IS-SOURCE TO TRUE
+008950     ELSE
+008960         MOVE CA-TO-ACCT-ID TO WS-XFER-FIRST-ACCT-ID
+008970         MOVE CA-ACCT-ID TO WS-XFER-SECOND-ACCT-ID
+008980         SET XFER-FIRST-IS-DEST TO TRUE
+008990     END-IF
+009000
+009010     MOVE WS-XFER-FIRST-ACCT-ID TO M-ACCT-ID
+009020     READ MASTER-FILE WITH LOCK
+009030         INVALID KEY
+009040             IF XFER-FIRST-IS-SOURCE
+009050                 SET CA-ST-ACCT-NOT-FOUND TO TRUE
+009060             ELSE
+009070                 SET CA-ST-TRANSFER-DEST-NOT-FOUND TO TRUE
+009080             END-IF
+009090             GO TO 5000-EXIT
+009100     END-READ
+009110     IF M-ACCT-CLOSED
+009120         UNLOCK MASTER-FILE
+009130         SET CA-ST-ACCT-CLOSED TO TRUE
+009140         GO TO 5000-EXIT
+009150     END-IF
+009160     IF XFER-FIRST-IS-SOURCE
+009170         MOVE MASTER-RECORD TO WS-XFER-SRC-RECORD
+009180         MOVE M-BALANCE TO WS-XFER-SRC-BEFORE
+009190     ELSE
+009200         MOVE MASTER-RECORD TO WS-XFER-DST-RECORD
+009210         MOVE M-BALANCE TO WS-XFER-DST-BEFORE
+009220     END-IF
+009230
+009240     MOVE WS-XFER-SECOND-ACCT-ID TO M-ACCT-ID
+009250     READ MASTER-FILE WITH LOCK
+009260         INVALID KEY
+009270             UNLOCK MASTER-FILE
+009280             IF XFER-FIRST-IS-SOURCE
+009290                 SET CA-ST-TRANSFER-DEST-NOT-FOUND TO TRUE
+009300             ELSE
+009310                 SET CA-ST-ACCT-NOT-FOUND TO TRUE
+009320             END-IF
+009330             GO TO 5000-EXIT
+009340     END-READ
+009350     IF M-ACCT-CLOSED
+009360         UNLOCK MASTER-FILE
+009370         SET CA-ST-ACCT-CLOSED TO TRUE
+009380         GO TO 5000-EXIT
+009390     END-IF
+009400     IF XFER-FIRST-IS-SOURCE
+009410         MOVE MASTER-RECORD TO WS-XFER-DST-RECORD
+009420         MOVE M-BALANCE TO WS-XFER-DST-BEFORE
+009430     ELSE
+009440         MOVE MASTER-RECORD TO WS-XFER-SRC-RECORD
+009450         MOVE M-BALANCE TO WS-XFER-SRC-BEFORE
+009460     END-IF
+009470
+009480     IF WS-AMOUNT-DEC > WS-XFER-SRC-BEFORE
+009490         UNLOCK MASTER-FILE
+009500         SET CA-ST-INSUFFICIENT-FUNDS TO TRUE
+009510         GO TO 5000-EXIT
+009520     END-IF
+009530
+009540     COMPUTE WS-XFER-SRC-AFTER =
+009550         WS-XFER-SRC-BEFORE - WS-AMOUNT-DEC
+009560     COMPUTE WS-XFER-DST-AFTER =
+009570         WS-XFER-DST-BEFORE + WS-AMOUNT-DEC
+009580     PERFORM 2910-CHECKPOINT-WRITE-XFER THRU 2910-EXIT
+009590     IF WS-CP-WRITE-FAILED
+009600         SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+009610         UNLOCK MASTER-FILE
+009620         GO TO 5000-EXIT
+009630     END-IF
+009640
+009650     MOVE WS-XFER-SRC-RECORD TO MASTER-RECORD
+009660     MOVE WS-XFER-SRC-AFTER TO M-BALANCE
+009670     REWRITE MASTER-RECORD
+009680         INVALID KEY
+009690             CONTINUE
+009700     END-REWRITE
+009710     PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+009720     IF WS-REWRITE-FAILED
+009730         SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+009740         PERFORM 2920-CHECKPOINT-CLEAR-XFER THRU 2920-EXIT
+009750         UNLOCK MASTER-FILE
+009760         GO TO 5000-EXIT
+009770     END-IF
+009780     MOVE CA-ACCT-ID TO WS-LOG-ACCT-ID
+009790     MOVE CA-TRANS-TYPE TO WS-LOG-TRANS-TYPE
+009800     MOVE WS-XFER-SRC-BEFORE TO WS-BALANCE-BEFORE
+009810     PERFORM 4000-WRITE-TRANS-LOG THRU 4000-EXIT
+009820
+009830     MOVE WS-XFER-DST-RECORD TO MASTER-RECORD
+009840     MOVE WS-XFER-DST-AFTER TO M-BALANCE
+009850     REWRITE MASTER-RECORD
+009860         INVALID KEY
+009870             CONTINUE
+009880     END-REWRITE
+009890     PERFORM 3950-VERIFY-REWRITE THRU 3950-EXIT
+009900     IF WS-REWRITE-FAILED
+009910         SET CA-ST-MASTER-UPDATE-FAILED TO TRUE
+009920         DISPLAY "ACCOUNT - TRANSFER CREDIT LEG FAILED AFTER "
+009930             "DEBIT POSTED FOR " CA-ACCT-ID " TO " CA-TO-ACCT-ID
+009940             ", LEAVING CHECKPOINT FOR RECOVERY TO FINISH IT"
+009950         UNLOCK MASTER-FILE
+009960         GO TO 5000-EXIT
+009970     END-IF
+009980     MOVE CA-TO-ACCT-ID TO WS-LOG-ACCT-ID
+009990     MOVE CA-TRANS-TYPE TO WS-LOG-TRANS-TYPE
+010000     MOVE WS-XFER-DST-BEFORE TO WS-BALANCE-BEFORE
+010010     PERFORM 4000-WRITE-TRANS-LOG THRU 4000-EXIT
+010020
+010030     PERFORM 2920-CHECKPOINT-CLEAR-XFER THRU 2920-EXIT
+010040     UNLOCK MASTER-FILE
+010050     MOVE WS-XFER-SRC-AFTER TO CA-RESULT-BA
+010060     SET CA-ST-SUCCESS TO TRUE.
+010070 5000-EXIT.
+010080     EXIT.
+010090
+010100*****************************************************************
+010110* 8000-TERMINATE
+010120*   RELEASES ANY RECORD LOCKS STILL HELD ON MASTER-FILE AND
+010130*   CLOSES THE FILES BEFORE RETURNING TO THE CALLER.
+010140*****************************************************************
+010150 8000-TERMINATE.
+010160     UNLOCK MASTER-FILE
+010170     CLOSE MASTER-FILE
+010180     CLOSE TRANS-LOG-FILE
+010190     CLOSE CHECKPOINT-FILE.
+010200 8000-EXIT.
+010210     EXIT.
