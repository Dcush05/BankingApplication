@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INTACCR.
+000120 AUTHOR. DYLAN CUSHNIE.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170* MONTH-END INTEREST ACCRUAL BATCH JOB.
+000180* READS THE POSTED RATE FROM data/interest-rate.dat AND APPLIES IT
+000190* TO EVERY MASTER-RECORD IN data/master-ledger.dat IN ONE PASS, SO
+000200* INTEREST NO LONGER HAS TO BE KEYED IN BY HAND AS MANUAL
+000205* DEPOSITS.
+000210*
+000220* MODIFICATION HISTORY
+000230* ---------- ----  -----------------------------------------------
+000240* DATE       INIT  DESCRIPTION
+000250* ---------- ----  -----------------------------------------------
+000260* 08/09/2026 DC    ORIGINAL VERSION.
+000265* 08/09/2026 DC    SKIP CLOSED ACCOUNTS - NOW THAT MASTRECL
+000266*                   CARRIES M-ACCT-STATUS, A CLOSED RECORD
+000267*                   SHOULDN'T KEEP ACCRUING INTEREST.
+000268* 08/09/2026 DC    ADDED FILE STATUS CHECKING ON THE MASTER-FILE
+000269*                   REWRITE SO A RUN THAT FAILS TO POST AN
+000270*                   ACCOUNT'S INTEREST IS FLAGGED ON THE
+000271*                   OPERATOR CONSOLE INSTEAD OF BEING COUNTED AS
+000272*                   UPDATED ANYWAY.
+000273*
+
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310* THE MASTER LEDGER - READ AND REWRITTEN SEQUENTIALLY, START TO
+000320* FINISH, ONE PASS PER RUN.
+000330     SELECT MASTER-FILE ASSIGN TO "data/master-ledger.dat"
+000340     ORGANIZATION IS INDEXED
+000350     ACCESS MODE IS SEQUENTIAL
+000360     RECORD KEY IS M-ACCT-ID
+000365     FILE STATUS IS WS-MASTER-FILE-STATUS.
+000370* THE POSTED INTEREST RATE - ONE CONTROL RECORD MAINTAINED BY OPS.
+000380     SELECT RATE-FILE ASSIGN TO "data/interest-rate.dat"
+000390     ORGANIZATION IS LINE SEQUENTIAL.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  MASTER-FILE.
+000430     COPY MASTRECL.
+
+000440 FD  RATE-FILE.
+000450 01  RATE-RECORD.
+000460     05  RT-RATE              PIC 9(02)V9(04).
+
+000470 WORKING-STORAGE SECTION.
+000480* SWITCHES
+000490 01  WS-EOF-FLAG              PIC X VALUE 'N'.
+000500     88  END-OF-FILE                  VALUE 'Y'.
+
+000510* COUNTERS AND THE RATE IN EFFECT FOR THIS RUN
+000520 01  WS-WORK-FIELDS.
+000530     05  WS-RATE              PIC 9(02)V9(04).
+000540     05  WS-ACCT-COUNT        PIC 9(07) COMP.
+000545     05  WS-MASTER-FILE-STATUS PIC X(02).
+
+000550 PROCEDURE DIVISION.
+000560*****************************************************************
+000570* 0000-MAINLINE
+000580*   DRIVES ONE PASS OF INTEREST ACCRUAL ACROSS MASTER-FILE.
+000590*****************************************************************
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-ACCRUE-INTEREST THRU 2000-EXIT
+000630         UNTIL END-OF-FILE
+000640     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000650     STOP RUN.
+
+000660*****************************************************************
+000670* 1000-INITIALIZE
+000680*   LOADS THE POSTED RATE, OPENS MASTER-FILE, AND PRIMES THE READ.
+000690*****************************************************************
+000700 1000-INITIALIZE.
+000710     MOVE ZERO TO WS-RATE
+000720     MOVE ZERO TO WS-ACCT-COUNT
+000730     OPEN INPUT RATE-FILE
+000740     READ RATE-FILE
+000750         AT END
+000760             DISPLAY "INTACCR - NO RATE ON FILE, USING ZERO"
+000770         NOT AT END
+000780             MOVE RT-RATE TO WS-RATE
+000790     END-READ
+000800     CLOSE RATE-FILE
+000810     OPEN I-O MASTER-FILE
+000820     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000830 1000-EXIT.
+000840     EXIT.
+
+000850*****************************************************************
+000860* 2000-ACCRUE-INTEREST
+000870*   POSTS INTEREST AT WS-RATE AGAINST THE CURRENT MASTER-RECORD
+000880*   AND READS THE NEXT ONE.
+000890*****************************************************************
+000900 2000-ACCRUE-INTEREST.
+000905     IF M-ACCT-ACTIVE
+000910         COMPUTE M-BALANCE ROUNDED =
+000920             M-BALANCE + (M-BALANCE * WS-RATE)
+000930         REWRITE MASTER-RECORD
+000935         IF WS-MASTER-FILE-STATUS = "00"
+000936             ADD 1 TO WS-ACCT-COUNT
+000937         ELSE
+000938             DISPLAY "INTACCR - REWRITE FAILED, STATUS "
+000939                 WS-MASTER-FILE-STATUS " FOR ACCT " M-ACCT-ID
+000940         END-IF
+000945     END-IF
+000950     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000960 2000-EXIT.
+000970     EXIT.
+
+000980 2100-READ-MASTER.
+000990     READ MASTER-FILE
+001000         AT END
+001010             SET END-OF-FILE TO TRUE
+001020     END-READ.
+001030 2100-EXIT.
+001040     EXIT.
+
+001050*****************************************************************
+001060* 8000-TERMINATE
+001070*   CLOSES MASTER-FILE AND REPORTS HOW MANY ACCOUNTS WERE POSTED.
+001080*****************************************************************
+001090 8000-TERMINATE.
+001100     CLOSE MASTER-FILE
+001110     DISPLAY "INTACCR - ACCOUNTS UPDATED: " WS-ACCT-COUNT.
+001120 8000-EXIT.
+001130     EXIT.
