@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRIALBAL.
+000120 AUTHOR. DYLAN CUSHNIE.
+000130 INSTALLATION. RETAIL BANKING SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*
+000170* DAILY TRIAL-BALANCE REPORT.
+000180* READS MASTER-FILE START TO FINISH AND PRINTS AN ACCOUNT COUNT
+000190* AND A TOTAL OF M-BALANCE ACROSS THE WHOLE LEDGER SO THE CONTROL
+000200* TOTALS CAN BE CHECKED AGAINST THE GENERAL LEDGER THE SAME DAY,
+000210* INSTEAD OF DISCOVERING A DISCREPANCY WEEKS LATER.
+000220*
+000230* MODIFICATION HISTORY
+000240* ---------- ----  -----------------------------------------------
+000250* DATE       INIT  DESCRIPTION
+000260* ---------- ----  -----------------------------------------------
+000270* 08/09/2026 DC    ORIGINAL VERSION.
+000275* 08/09/2026 DC    WIDENED THE ACCOUNT-COUNT AND LEDGER-BALANCE
+000276*                   EDIT PICTURES ON THE TOTAL/CLOSED LINES TO
+000277*                   MATCH THEIR SOURCE FIELDS - THE OLD PICTURES
+000278*                   WERE NARROWER THAN PIC 9(07) COMP AND
+000279*                   PIC S9(12)V99 COMP-3 AND SILENTLY TRUNCATED
+000280*                   THE PRINTED CONTROL TOTALS ON A LARGE RUN.
+000281*
+
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320* THE MASTER LEDGER - READ SEQUENTIALLY, START TO FINISH, ONE PASS
+000330* PER RUN.  NOT REWRITTEN - THIS IS A READ-ONLY REPORT.
+000340     SELECT MASTER-FILE ASSIGN TO "data/master-ledger.dat"
+000350     ORGANIZATION IS INDEXED
+000360     ACCESS MODE IS SEQUENTIAL
+000370     RECORD KEY IS M-ACCT-ID.
+000380* THE PRINTED TRIAL-BALANCE REPORT.
+000390     SELECT REPORT-FILE ASSIGN TO "data/trial-balance.rpt"
+000400     ORGANIZATION IS LINE SEQUENTIAL.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  MASTER-FILE.
+000440     COPY MASTRECL.
+
+000450 FD  REPORT-FILE.
+000460 01  REPORT-RECORD             PIC X(80).
+
+000470 WORKING-STORAGE SECTION.
+000480* SWITCHES
+000490 01  WS-EOF-FLAG               PIC X VALUE 'N'.
+000500     88  END-OF-FILE                   VALUE 'Y'.
+
+000510* CONTROL TOTALS AND REPORT WORK AREAS
+000520 01  WS-WORK-FIELDS.
+000530     05  WS-ACCT-COUNT         PIC 9(07) COMP.
+000540     05  WS-CLOSED-COUNT       PIC 9(07) COMP.
+000550     05  WS-TOTAL-BALANCE      PIC S9(12)V99 COMP-3.
+000560     05  WS-RUN-DATE           PIC 9(08).
+
+000570 01  WS-REPORT-LINES.
+000580     05  WS-HEADING-1.
+000590         10  FILLER            PIC X(26)
+000600             VALUE "DAILY TRIAL BALANCE REPORT".
+000605         10  FILLER            PIC X(54) VALUE SPACES.
+000610     05  WS-HEADING-2.
+000620         10  FILLER            PIC X(11) VALUE "RUN DATE: ".
+000630         10  WS-H2-DATE        PIC 9(08).
+000640         10  FILLER            PIC X(61) VALUE SPACES.
+000650     05  WS-DETAIL-LINE.
+000660         10  WS-D-ACCT-ID      PIC X(10).
+000670         10  FILLER            PIC X(02) VALUE SPACES.
+000680         10  WS-D-CUSTOMER     PIC X(10).
+000690         10  FILLER            PIC X(02) VALUE SPACES.
+000700         10  WS-D-BALANCE      PIC -Z,ZZZ,ZZZ,ZZ9.99.
+000710         10  FILLER            PIC X(02) VALUE SPACES.
+000720         10  WS-D-STATUS       PIC X(08).
+000730         10  FILLER            PIC X(29) VALUE SPACES.
+000740     05  WS-TOTAL-LINE.
+000750         10  FILLER            PIC X(23)
+000760             VALUE "TOTAL ACCOUNTS COUNTED:".
+000770         10  WS-T-ACCT-COUNT   PIC Z,ZZZ,ZZ9.
+000780         10  FILLER            PIC X(08) VALUE SPACES.
+000790         10  FILLER            PIC X(21)
+000800             VALUE "TOTAL LEDGER BALANCE:".
+000810         10  WS-T-BALANCE      PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+000830     05  WS-CLOSED-LINE.
+000840         10  FILLER            PIC X(22)
+000850             VALUE "CLOSED ACCOUNTS FOUND:".
+000860         10  WS-C-CLOSED-COUNT PIC Z,ZZZ,ZZ9.
+000870         10  FILLER            PIC X(49) VALUE SPACES.
+
+000880 PROCEDURE DIVISION.
+000890*****************************************************************
+000900* 0000-MAINLINE
+000910*   DRIVES ONE PASS OF THE TRIAL-BALANCE REPORT OVER MASTER-FILE.
+000920*****************************************************************
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000950     PERFORM 2000-PRINT-DETAIL THRU 2000-EXIT
+000960         UNTIL END-OF-FILE
+000970     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000980     STOP RUN.
+
+000990*****************************************************************
+001000* 1000-INITIALIZE
+001010*   OPENS THE FILES, PRIMES THE READ, AND PRINTS THE HEADINGS.
+001020*****************************************************************
+001030 1000-INITIALIZE.
+001040     MOVE ZERO TO WS-ACCT-COUNT
+001050     MOVE ZERO TO WS-CLOSED-COUNT
+001060     MOVE ZERO TO WS-TOTAL-BALANCE
+001070     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001080     OPEN INPUT MASTER-FILE
+001090     OPEN OUTPUT REPORT-FILE
+001100     WRITE REPORT-RECORD FROM WS-HEADING-1
+001110     MOVE WS-RUN-DATE TO WS-H2-DATE
+001120     WRITE REPORT-RECORD FROM WS-HEADING-2
+001130     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+
+001160*****************************************************************
+001170* 2000-PRINT-DETAIL
+001180*   PRINTS ONE DETAIL LINE, ADDS THE RECORD INTO THE CONTROL
+001190*   TOTALS, AND READS THE NEXT ONE.
+001200*****************************************************************
+001210 2000-PRINT-DETAIL.
+001220     MOVE M-ACCT-ID TO WS-D-ACCT-ID
+001230     MOVE M-CUSTOMER-NAME TO WS-D-CUSTOMER
+001240     MOVE M-BALANCE TO WS-D-BALANCE
+001250     IF M-ACCT-CLOSED
+001260         MOVE "CLOSED" TO WS-D-STATUS
+001270         ADD 1 TO WS-CLOSED-COUNT
+001280     ELSE
+001290         MOVE "ACTIVE" TO WS-D-STATUS
+001300     END-IF
+001310     WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+001320     ADD 1 TO WS-ACCT-COUNT
+001330     ADD M-BALANCE TO WS-TOTAL-BALANCE
+001340     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+
+001370 2100-READ-MASTER.
+001380     READ MASTER-FILE
+001390         AT END
+001400             SET END-OF-FILE TO TRUE
+001410     END-READ.
+001420 2100-EXIT.
+001430     EXIT.
+
+001440*****************************************************************
+001450* 8000-TERMINATE
+001460*   PRINTS THE CONTROL TOTALS, CLOSES THE FILES, AND DISPLAYS A
+001470*   SUMMARY FOR THE OPERATOR CONSOLE.
+001480*****************************************************************
+001490 8000-TERMINATE.
+001500     MOVE WS-ACCT-COUNT TO WS-T-ACCT-COUNT
+001510     MOVE WS-TOTAL-BALANCE TO WS-T-BALANCE
+001520     WRITE REPORT-RECORD FROM WS-TOTAL-LINE
+001530     MOVE WS-CLOSED-COUNT TO WS-C-CLOSED-COUNT
+001540     WRITE REPORT-RECORD FROM WS-CLOSED-LINE
+001550     CLOSE MASTER-FILE
+001560     CLOSE REPORT-FILE
+001570     DISPLAY "TRIALBAL - ACCOUNTS: " WS-ACCT-COUNT
+001580         " TOTAL BALANCE: " WS-TOTAL-BALANCE.
+001590 8000-EXIT.
+001600     EXIT.
