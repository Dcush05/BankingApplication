@@ -0,0 +1,29 @@
+      *****************************************************************
+      * WHEXTRCL
+      *   FIXED-WIDTH RECORD LAYOUT FOR THE NIGHTLY DATA WAREHOUSE
+      *   EXTRACT FILE (data/warehouse-extract.dat).  ONE RECORD PER
+      *   MASTER-RECORD IN MASTER-FILE AS OF THE NIGHT OF THE RUN.
+      *   THIS LAYOUT IS THE CONTRACT WITH THE DOWNSTREAM REPORTING
+      *   TEAM - DO NOT CHANGE FIELD POSITIONS OR LENGTHS WITHOUT
+      *   TELLING THEM FIRST.
+      *
+      *   COLUMN   LENGTH  FIELD                FORMAT
+      *   -------  ------  -------------------  ----------------------
+      *   01-10    10      ACCOUNT ID           ALPHANUMERIC
+      *   11-20    10      CUSTOMER NAME         ALPHANUMERIC
+      *   21-32    12      ACCOUNT BALANCE       SIGNED, IMPLIED 2 DEC
+      *   33-33    01      ACCOUNT STATUS        'A' ACTIVE/'C' CLOSED
+      *   34-41    08      EXTRACT DATE          YYYYMMDD
+      *
+      *   MODIFICATION HISTORY
+      *   ---------- ----  ---------------------------------------------
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  ---------------------------------------------
+      *   08/09/2026 DC    ORIGINAL VERSION.
+      *****************************************************************
+       01  WHEXTRCL-RECORD.
+           05  WX-ACCT-ID           PIC X(10).
+           05  WX-CUSTOMER-NAME     PIC X(10).
+           05  WX-BALANCE           PIC S9(10)V99.
+           05  WX-ACCT-STATUS       PIC X(01).
+           05  WX-EXTRACT-DATE      PIC 9(08).
