@@ -0,0 +1,24 @@
+      *****************************************************************
+      * MASTRECL
+      *   MASTER-RECORD LAYOUT FOR MASTER-FILE (data/master-ledger.dat).
+      *   SHARED BY THE ACCOUNT ONLINE PROGRAM AND THE BATCH PROGRAMS
+      *   THAT RUN AGAINST THE SAME LEDGER.
+      *
+      *   MODIFICATION HISTORY
+      *   ---------- ----  ---------------------------------------------
+      *   DATE       INIT  DESCRIPTION
+      *   ---------- ----  ---------------------------------------------
+      *   08/09/2026 DC    PULLED OUT OF ACCOUNT SO THE NEW INTEREST
+      *                     ACCRUAL BATCH PROGRAM CAN SHARE THE SAME
+      *                     RECORD LAYOUT.
+      *   08/09/2026 DC    ADDED M-ACCT-STATUS SO CLOSE-ACCOUNT HAS A
+      *                     FLAG TO MARK A RECORD CLOSED INSTEAD OF
+      *                     LEAVING IT LOOKING ACTIVE FOREVER.
+      *****************************************************************
+       01  MASTER-RECORD.
+           05  M-ACCT-ID            PIC X(10).
+           05  M-CUSTOMER-NAME      PIC X(10).
+           05  M-BALANCE            PIC S9(10)V99.
+           05  M-ACCT-STATUS        PIC X(01).
+               88  M-ACCT-ACTIVE          VALUE 'A'.
+               88  M-ACCT-CLOSED          VALUE 'C'.
